@@ -0,0 +1,29 @@
+//ANALVID  JOB  (ACCTNO),'ANALISE DE VIDEOS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* JOB: ANALVID
+//* DESCRICAO: EXECUTA A ANALISE DO EXTRATO DE VIDEOS GERADO
+//*     PELA EXTRACAO UPSTREAM (RESULTADOS.TXT). ANTES DE RODAR
+//*     ANALISA-VIDEOS, O PASSO CTLCNT CONFERE A QUANTIDADE DE
+//*     REGISTROS DO ARQUIVO CONTRA A CONTAGEM DE CONTROLE
+//*     INFORMADA NO CARTAO SYSIN. SE A CONTAGEM NAO BATER, O
+//*     PASSO SEGUINTE E PULADO PELO COND= E O JOB TERMINA COM
+//*     O RETURN-CODE DO PASSO DE CONTROLE.
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES
+//*     DATA       AUTOR   DESCRICAO
+//*     2026-08-08 EBV     VERSAO INICIAL.
+//*--------------------------------------------------------------*
+//CTLCNT   EXEC PGM=CTLCNT
+//STEPLIB  DD   DSN=PROD.VIDEOS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+00012345
+/*
+//*--------------------------------------------------------------*
+//* SO EXECUTA SE O PASSO CTLCNT TERMINOU COM RETURN-CODE 0, OU
+//* SEJA, SE A CONTAGEM DE REGISTROS CONFERIU.
+//*--------------------------------------------------------------*
+//ANALVID  EXEC PGM=ANALVID,COND=(0,NE,CTLCNT)
+//STEPLIB  DD   DSN=PROD.VIDEOS.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
