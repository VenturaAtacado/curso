@@ -0,0 +1,171 @@
+      ******************************************************************
+      * PROGRAM-ID: VALIDA-CONTAGEM
+      * AUTHOR:     EQUIPE DE BATCH - PLATAFORMA DE VIDEOS
+      * INSTALLATION: CENTRO DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 2026-08-08
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS: STEP DE CONTROLE EXECUTADO ANTES DE ANALISA-VIDEOS.
+      *     LE A CONTAGEM ESPERADA DE REGISTROS NO CARTAO DE CONTROLE
+      *     (SYSIN) E CONFERE CONTRA A QUANTIDADE DE LINHAS REALMENTE
+      *     PRESENTES EM RESULTADOS.TXT. SE AS CONTAGENS NAO BATEREM,
+      *     O PROGRAMA ENCERRA COM RETURN-CODE 16 PARA QUE O PASSO
+      *     SEGUINTE (ANALISA-VIDEOS) NAO SEJA EXECUTADO SOBRE UM
+      *     EXTRATO TRUNCADO.
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      *     DATA       AUTOR   DESCRICAO
+      *     2026-08-08 EBV     VERSAO INICIAL.
+      *     2026-08-08 EBV     RECONCILIADO COM ANALISA-VIDEOS MULTI-
+      *         FONTE: A CONTAGEM AGORA SOMA AS LINHAS DE TODAS AS
+      *         FONTES LISTADAS EM FONTES.TXT, CAINDO DE VOLTA PARA
+      *         RESULTADOS.TXT QUANDO FONTES.TXT NAO EXISTIR. FONTE
+      *         QUE NAO ABRIR E REGISTRADA E IGNORADA EM VEZ DE
+      *         ENCERRAR O PASSO DE CONTROLE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-CONTAGEM.
+       AUTHOR. EQUIPE DE BATCH - PLATAFORMA DE VIDEOS.
+       INSTALLATION. CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN. 2026-08-08.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Cartao de controle com a quantidade de registros esperada
+           SELECT CTL-CARTAO ASSIGN TO 'SYSIN'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Mesmo arquivo de entrada que ANALISA-VIDEOS ira processar. O
+      * nome e atribuido dinamicamente porque, com multiplas fontes
+      * (FONTES.TXT), cada arquivo contado tem um nome diferente.
+           SELECT DADOS-IN ASSIGN TO DYNAMIC WS-NOME-ARQUIVO-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DADOS-IN-STATUS.
+      * Lista de fontes de entrada (mesmo layout usado por
+      * ANALISA-VIDEOS). Ausente, assume-se fonte unica RESULTADOS.TXT.
+           SELECT FONTES-CTL ASSIGN TO 'FONTES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FONTES-CTL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CTL-CARTAO.
+       01 CTL-REGISTRO.
+           05 CTL-QTDE-ESPERADA    PIC 9(08).
+
+       FD DADOS-IN.
+       01 DADOS-REGISTRO           PIC X(200).
+
+       FD FONTES-CTL.
+       01 FONTES-REGISTRO          PIC X(40).
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-CONTADORES.
+           05 WS-QTDE-ESPERADA      PIC 9(08) VALUE ZEROS.
+           05 WS-QTDE-ENCONTRADA    PIC 9(08) VALUE ZEROS.
+           05 WS-CTL-FIM-FLAG       PIC X(01) VALUE 'N'.
+              88 WS-CTL-FIM                   VALUE 'S'.
+           05 WS-DADOS-FIM-FLAG     PIC X(01) VALUE 'N'.
+              88 WS-DADOS-FIM                 VALUE 'S'.
+           05 WS-DADOS-IN-STATUS    PIC X(02) VALUE SPACES.
+           05 WS-FONTES-CTL-STATUS  PIC X(02) VALUE SPACES.
+           05 WS-FONTES-CTL-FIM-FLAG PIC X(01) VALUE 'N'.
+              88 WS-FONTES-CTL-FIM            VALUE 'S'.
+           05 WS-NOME-ARQUIVO-ENTRADA PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL.
+           PERFORM 1000-LE-CARTAO-CONTROLE.
+           PERFORM 2000-CONTA-REGISTROS.
+           PERFORM 3000-CONFERE-CONTAGEM.
+           PERFORM 9000-FINALIZA.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+      * Le a quantidade de registros esperada informada no cartao de
+      * controle (SYSIN).
+      *-----------------------------------------------------------------
+       1000-LE-CARTAO-CONTROLE.
+           OPEN INPUT CTL-CARTAO
+           READ CTL-CARTAO
+               AT END MOVE 'S' TO WS-CTL-FIM-FLAG
+           END-READ
+           IF NOT WS-CTL-FIM
+               MOVE CTL-QTDE-ESPERADA TO WS-QTDE-ESPERADA
+           END-IF
+           CLOSE CTL-CARTAO.
+
+      *-----------------------------------------------------------------
+      * Conta a quantidade de linhas realmente presentes nas fontes
+      * de entrada. Se FONTES.TXT existir, soma as linhas de cada
+      * fonte ali listada (mesma lista que ANALISA-VIDEOS usara); caso
+      * contrario, cai de volta para a fonte unica RESULTADOS.TXT.
+      *-----------------------------------------------------------------
+       2000-CONTA-REGISTROS.
+           OPEN INPUT FONTES-CTL
+           IF WS-FONTES-CTL-STATUS = '00'
+               PERFORM 2010-LE-LINHA-FONTE
+                   UNTIL WS-FONTES-CTL-FIM
+               CLOSE FONTES-CTL
+           ELSE
+               MOVE 'RESULTADOS.TXT' TO WS-NOME-ARQUIVO-ENTRADA
+               PERFORM 2020-CONTA-FONTE-ATUAL
+           END-IF.
+
+       2010-LE-LINHA-FONTE.
+           READ FONTES-CTL
+               AT END MOVE 'S' TO WS-FONTES-CTL-FIM-FLAG
+           END-READ
+           IF NOT WS-FONTES-CTL-FIM
+               MOVE FONTES-REGISTRO TO WS-NOME-ARQUIVO-ENTRADA
+               PERFORM 2020-CONTA-FONTE-ATUAL
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Abre e conta as linhas de uma fonte de entrada. Uma fonte que
+      * nao abrir e registrada e ignorada, em vez de encerrar o passo
+      * de controle inteiro.
+      *-----------------------------------------------------------------
+       2020-CONTA-FONTE-ATUAL.
+           OPEN INPUT DADOS-IN
+           IF WS-DADOS-IN-STATUS NOT = '00'
+               DISPLAY 'VALIDA-CONTAGEM: FONTE INDISPONIVEL (STATUS '
+                   WS-DADOS-IN-STATUS '): ' WS-NOME-ARQUIVO-ENTRADA
+           ELSE
+               MOVE 'N' TO WS-DADOS-FIM-FLAG
+               READ DADOS-IN
+                   AT END MOVE 'S' TO WS-DADOS-FIM-FLAG
+               END-READ
+               PERFORM 2100-CONTA-UM-REGISTRO
+                   UNTIL WS-DADOS-FIM
+               CLOSE DADOS-IN
+           END-IF.
+
+       2100-CONTA-UM-REGISTRO.
+           ADD 1 TO WS-QTDE-ENCONTRADA
+           READ DADOS-IN
+               AT END MOVE 'S' TO WS-DADOS-FIM-FLAG
+           END-READ.
+
+      *-----------------------------------------------------------------
+      * Compara a contagem esperada com a contagem encontrada. Em
+      * caso de divergencia, encerra com RETURN-CODE 16 para que o
+      * passo de ANALISA-VIDEOS seja pulado pelo COND do JCL.
+      *-----------------------------------------------------------------
+       3000-CONFERE-CONTAGEM.
+           IF WS-QTDE-ESPERADA = WS-QTDE-ENCONTRADA
+               DISPLAY 'VALIDA-CONTAGEM: CONTAGEM CONFERE - '
+                       WS-QTDE-ENCONTRADA ' REGISTROS'
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY 'VALIDA-CONTAGEM: DIVERGENCIA DE CONTAGEM - '
+                       'ESPERADO ' WS-QTDE-ESPERADA
+                       ' ENCONTRADO ' WS-QTDE-ENCONTRADA
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       9000-FINALIZA.
+           CONTINUE.
