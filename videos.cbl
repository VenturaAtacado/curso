@@ -1,15 +1,116 @@
-IDENTIFICATION DIVISION.
+      ******************************************************************
+      * PROGRAM-ID: ANALISA-VIDEOS
+      * AUTHOR:     EQUIPE DE BATCH - PLATAFORMA DE VIDEOS
+      * INSTALLATION: CENTRO DE PROCESSAMENTO DE DADOS
+      * DATE-WRITTEN: 2024-02-01
+      * DATE-COMPILED:
+      *-----------------------------------------------------------------
+      * REMARKS: LE O ARQUIVO RESULTADOS.TXT COM A DURACAO E O TITULO
+      *     DE CADA VIDEO PROCESSADO E GRAVA UM RELATORIO RESUMO EM
+      *     ANALISE.TXT COM A QUANTIDADE DE VIDEOS E A DURACAO TOTAL.
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      *     DATA       AUTOR   DESCRICAO
+      *     2024-02-01 EBV     VERSAO INICIAL.
+      *     2026-08-08 EBV     INCLUIDO RANKING TOP-10 DE VIDEOS MAIS
+      *                        LONGOS NA SAIDA (DADOS-ANALISE).
+      *     2026-08-08 EBV     INCLUIDO CODIGO DE CATEGORIA NO
+      *                        REGISTRO DE ENTRADA E SUBTOTAIS POR
+      *                        CATEGORIA NA SAIDA.
+      *     2026-08-08 EBV     INCLUIDA VALIDACAO DE REGISTROS. OS
+      *                        REGISTROS INVALIDOS SAO GRAVADOS EM
+      *                        REJEITADOS.TXT EM VEZ DE ENTRAR NOS
+      *                        TOTAIS.
+      *     2026-08-08 EBV     INCLUIDO CHECKPOINT/RESTART. O PROGRESSO
+      *                        E GRAVADO EM CHECKPT.TXT A CADA
+      *                        WS-CHECKPT-INTERVALO REGISTROS PARA
+      *                        PERMITIR REINICIO SEM REPROCESSAR O
+      *                        ARQUIVO INTEIRO.
+      *     2026-08-08 EBV     INCLUIDA CLASSIFICACAO DOS VIDEOS POR
+      *                        FAIXA DE DURACAO (CURTOS, MEDIOS E
+      *                        LONGOS) NA SAIDA.
+      *     2026-08-08 EBV     INCLUIDA SAIDA AUXILIAR ANALISE.CSV COM
+      *                        OS MESMOS INDICADORES DE ANALISE.TXT EM
+      *                        FORMATO DELIMITADO (UMA METRICA POR
+      *                        LINHA) PARA IMPORTACAO EM PLANILHA.
+      *     2026-08-08 EBV     INCLUIDO HISTORICO.TXT, ABERTO EM MODO
+      *                        EXTEND PARA ACUMULAR UMA LINHA POR
+      *                        EXECUCAO (DATA, RUN-ID, QUANTIDADE E
+      *                        DURACAO TOTAL) SEM PERDER O HISTORICO
+      *                        DE EXECUCOES ANTERIORES.
+      *     2026-08-08 EBV     INCLUIDO PROCESSAMENTO DE MULTIPLAS
+      *                        FONTES DE ENTRADA, LISTADAS EM
+      *                        FONTES.TXT (OU RESULTADOS.TXT SOZINHO
+      *                        QUANDO FONTES.TXT NAO EXISTIR), COM
+      *                        SUBTOTAIS POR ARQUIVO DE ORIGEM NA
+      *                        SAIDA.
+      *     2026-08-08 EBV     INCLUIDA A DURACAO MEDIA POR VIDEO NA
+      *                        SAIDA (SEGUNDOS NO CSV E FORMATO MM:SS
+      *                        NO RELATORIO TEXTO).
+      *     2026-08-08 EBV     CHECKPOINT/RESTART PASSA A GRAVAR UMA
+      *                        COPIA COMPLETA DOS ACUMULADORES (TOTAIS,
+      *                        TOP-10, CATEGORIAS, FAIXAS E SUBTOTAIS
+      *                        POR FONTE) EM CHECKPT.TXT, PERMITINDO
+      *                        QUE UM RESTART VOLTE A PULAR OS
+      *                        REGISTROS JA CONTABILIZADOS SEM PERDER A
+      *                        CONTRIBUICAO DELES NOS TOTAIS.
+      *     2026-08-08 EBV     REGISTRO EM BRANCO NA CATEGORIA PASSA A
+      *                        SER REJEITADO NA VALIDACAO EM VEZ DE
+      *                        CORROMPER A TABELA DE SUBTOTAIS POR
+      *                        CATEGORIA. WS-MOTIVO-REJEICAO E
+      *                        REJ-MOTIVO AMPLIADOS PARA COMPORTAR A
+      *                        COMBINACAO DOS MOTIVOS DE REJEICAO.
+      *     2026-08-08 EBV     DADOS-CATEGORIA MOVIDO PARA O FINAL DO
+      *                        REGISTRO DE ENTRADA (APOS DADOS-TITULO)
+      *                        EM VEZ DE FICAR ENTRE DADOS-DURACAO-
+      *                        SEGUNDOS E DADOS-TITULO. UMA LINHA NO
+      *                        FORMATO ANTIGO (SEM CATEGORIA) TINHA O
+      *                        INICIO DO TITULO LIDO COMO CATEGORIA E O
+      *                        RESTANTE DO TITULO DESLOCADO, SEM CAIR
+      *                        NA VALIDACAO DE CATEGORIA EM BRANCO.
+      *                        COM O CAMPO NO FINAL, O PREENCHIMENTO DE
+      *                        ESPACOS FEITO PELA LEITURA LINE
+      *                        SEQUENTIAL EM UMA LINHA CURTA CAI EM
+      *                        DADOS-CATEGORIA, QUE A VALIDACAO JA
+      *                        EXISTENTE REJEITA CORRETAMENTE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. ANALISA-VIDEOS.
+       AUTHOR. EQUIPE DE BATCH - PLATAFORMA DE VIDEOS.
+       INSTALLATION. CENTRO DE PROCESSAMENTO DE DADOS.
+       DATE-WRITTEN. 2024-02-01.
+       DATE-COMPILED.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-      * Define o arquivo de ENTRADA (dados dos videos)
-           SELECT DADOS-IN ASSIGN TO 'RESULTADOS.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+      * Define o arquivo de ENTRADA (dados dos videos). O nome e
+      * atribuido dinamicamente em WS-NOME-ARQUIVO-ENTRADA, pois o
+      * programa agora pode processar mais de uma fonte por execucao.
+           SELECT DADOS-IN ASSIGN TO DYNAMIC WS-NOME-ARQUIVO-ENTRADA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DADOS-IN-STATUS.
+      * Define o arquivo de controle com a lista de fontes de entrada
+           SELECT FONTES-CTL ASSIGN TO 'FONTES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FONTES-CTL-STATUS.
       * Define o arquivo de SAIDA (o resultado da analise)
            SELECT DADOS-OUT ASSIGN TO 'ANALISE.TXT'
                ORGANIZATION IS LINE SEQUENTIAL.
+      * Define o arquivo dos registros rejeitados na validacao
+           SELECT REJ-OUT ASSIGN TO 'REJEITADOS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Define o arquivo de checkpoint para suporte a restart
+           SELECT CHECKPT-FILE ASSIGN TO 'CHECKPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPT-STATUS.
+      * Define o arquivo de SAIDA auxiliar em formato CSV
+           SELECT CSV-OUT ASSIGN TO 'ANALISE.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Define o arquivo de historico de execucoes (append-only)
+           SELECT HIST-OUT ASSIGN TO 'HISTORICO.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,10 +119,72 @@ IDENTIFICATION DIVISION.
        01 DADOS-REGISTRO.
            05 DADOS-DURACAO-SEGUNDOS   PIC 9(06).
            05 DADOS-TITULO             PIC X(100).
+           05 DADOS-CATEGORIA          PIC X(10).
+
+      * Estrutura de cada linha do arquivo de controle de fontes
+       FD FONTES-CTL.
+       01 FONTES-REGISTRO              PIC X(40).
 
        FD DADOS-OUT.
        01 DADOS-ANALISE                PIC X(200).
 
+      * Estrutura de cada registro rejeitado na validacao
+       FD REJ-OUT.
+       01 REJ-REGISTRO.
+           05 REJ-DURACAO    PIC 9(06).
+           05 FILLER         PIC X(01).
+           05 REJ-CATEGORIA  PIC X(10).
+           05 FILLER         PIC X(01).
+           05 REJ-TITULO     PIC X(100).
+           05 FILLER         PIC X(01).
+           05 REJ-MOTIVO     PIC X(60).
+
+      * Estrutura do registro de checkpoint. A ultima linha gravada
+      * contem nao so a fonte/posicao onde a execucao parou, mas uma
+      * copia completa dos acumuladores em WORKING-STORAGE naquele
+      * ponto (totais, top-10, categorias, faixas e subtotais por
+      * fonte), de forma que um restart possa pular os registros ja
+      * contabilizados sem perder a contribuicao deles nos totais.
+       FD CHECKPT-FILE.
+       01 CHECKPT-REGISTRO.
+           05 CHECKPT-FONTE-IDX       PIC 9(03).
+           05 CHECKPT-CONTADOR        PIC 9(10).
+           05 CHECKPT-QTDE-VIDEOS     PIC 9(05).
+           05 CHECKPT-SEG-TOTAL       PIC 9(10).
+           05 CHECKPT-QTDE-REJEITADOS PIC 9(05).
+           05 CHECKPT-CAT-QTDE-OCUP   PIC 9(02).
+           05 CHECKPT-TOP10 OCCURS 10 TIMES.
+               10 CHECKPT-TOP10-DURACAO PIC 9(06).
+               10 CHECKPT-TOP10-TITULO  PIC X(100).
+           05 CHECKPT-CATEGORIAS OCCURS 20 TIMES.
+               10 CHECKPT-CAT-CODIGO PIC X(10).
+               10 CHECKPT-CAT-QTDE   PIC 9(05).
+               10 CHECKPT-CAT-SEG    PIC 9(10).
+           05 CHECKPT-FAIXA-CURTA-QTDE PIC 9(05).
+           05 CHECKPT-FAIXA-CURTA-SEG  PIC 9(10).
+           05 CHECKPT-FAIXA-MEDIA-QTDE PIC 9(05).
+           05 CHECKPT-FAIXA-MEDIA-SEG  PIC 9(10).
+           05 CHECKPT-FAIXA-LONGA-QTDE PIC 9(05).
+           05 CHECKPT-FAIXA-LONGA-SEG  PIC 9(10).
+           05 CHECKPT-FONTES OCCURS 50 TIMES.
+               10 CHECKPT-FONTE-QTDE PIC 9(05).
+               10 CHECKPT-FONTE-SEG  PIC 9(10).
+
+      * Estrutura de cada linha do arquivo CSV (metrica e valor)
+       FD CSV-OUT.
+       01 CSV-LINHA                PIC X(200).
+
+      * Estrutura de cada linha do historico de execucoes
+       FD HIST-OUT.
+       01 HIST-REGISTRO.
+           05 HIST-DATA-EXECUCAO  PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 HIST-RUN-ID         PIC 9(08).
+           05 FILLER              PIC X(01).
+           05 HIST-QTDE-VIDEOS    PIC 9(05).
+           05 FILLER              PIC X(01).
+           05 HIST-SEG-TOTAL      PIC 9(10).
+
        WORKING-STORAGE SECTION.
 
       * Variáveis para cálculos e totais
@@ -30,83 +193,886 @@ IDENTIFICATION DIVISION.
            05 WS-DURACAO-SEGUNDOS-TOTAL PIC 9(10) VALUE ZEROS.
            05 WS-DURACAO-MINUTOS-TOTAL  PIC 9(07) VALUE ZEROS.
            05 WS-DURACAO-RESTO-SEGUNDOS PIC 9(02) VALUE ZEROS.
+           05 WS-DURACAO-MEDIA-SEGUNDOS PIC 9(07) VALUE ZEROS.
+           05 WS-MEDIA-MINUTOS          PIC 9(05) VALUE ZEROS.
+           05 WS-MEDIA-SEGUNDOS         PIC 9(02) VALUE ZEROS.
            05 WS-FIM-DE-ARQUIVO-FLAG    PIC X(01) VALUE 'N'.
               88 FIM-DE-ARQUIVO                  VALUE 'S'.
+           05 WS-QTDE-REJEITADOS     PIC 9(05) VALUE ZEROS.
+
+      * Nome do arquivo de entrada sendo processado na iteracao atual
+      * e indicadores de status dos arquivos associados
+       01 WS-NOME-ARQUIVO-ENTRADA   PIC X(40) VALUE SPACES.
+
+       01 WS-ARQUIVO-STATUS.
+           05 WS-DADOS-IN-STATUS     PIC X(02) VALUE SPACES.
+           05 WS-FONTES-CTL-STATUS   PIC X(02) VALUE SPACES.
+           05 WS-FONTES-CTL-FIM-FLAG PIC X(01) VALUE 'N'.
+              88 WS-FONTES-CTL-FIM             VALUE 'S'.
+
+      * Tabela com a lista de fontes de entrada a processar e os
+      * subtotais (quantidade e segundos) apurados em cada uma
+       01 WS-FONTE-TABELA.
+           05 WS-FONTE-QTDE-OCUP  PIC 9(03) COMP VALUE ZERO.
+           05 WS-FONTE-ENTRADA OCCURS 50 TIMES.
+               10 WS-FONTE-NOME      PIC X(40) VALUE SPACES.
+               10 WS-FONTE-QTDE      PIC 9(05) VALUE ZEROS.
+               10 WS-FONTE-SEG-TOTAL PIC 9(10) VALUE ZEROS.
+
+       01 WS-FONTE-VARS.
+           05 WS-FONTE-IDX       PIC 9(03) COMP VALUE ZERO.
+           05 WS-FONTE-MINUTOS   PIC 9(07) COMP VALUE ZERO.
+
+      * Indicador de validade do registro corrente
+       01 WS-VALIDACAO.
+           05 WS-REGISTRO-VALIDO-FLAG PIC X(01) VALUE 'S'.
+              88 REGISTRO-VALIDO               VALUE 'S'.
+              88 REGISTRO-INVALIDO             VALUE 'N'.
+           05 WS-MOTIVO-REJEICAO      PIC X(60) VALUE SPACES.
+           05 WS-MOTIVO-PTR           PIC 9(03) COMP VALUE 1.
+
+      * Controle de checkpoint/restart para arquivos de entrada
+      * muito grandes
+       01 WS-CHECKPOINT.
+           05 WS-CHECKPT-STATUS       PIC X(02) VALUE SPACES.
+           05 WS-CHECKPT-INTERVALO    PIC 9(07) COMP VALUE 10000.
+           05 WS-CHECKPT-RESTART-CONT PIC 9(10) VALUE ZEROS.
+           05 WS-CHECKPT-RESTART-FONTE-IDX PIC 9(03) VALUE ZEROS.
+           05 WS-FONTE-IDX-INICIAL    PIC 9(03) COMP VALUE 1.
+           05 WS-CHECKPT-SKIP-CONT    PIC 9(10) COMP VALUE ZERO.
+           05 WS-CHECKPT-SALVA-IDX    PIC 9(03) COMP VALUE ZERO.
+           05 WS-TOTAL-LIDOS          PIC 9(10) COMP VALUE ZERO.
+           05 WS-CHECKPT-DIV          PIC 9(07) COMP VALUE ZERO.
+           05 WS-CHECKPT-REM          PIC 9(07) COMP VALUE ZERO.
+           05 WS-CHECKPT-FIM-FLAG     PIC X(01) VALUE 'N'.
+              88 WS-CHECKPT-FIM                  VALUE 'S'.
+
+      * Subtotais por faixa de duracao (curtos / medios / longos)
+       01 WS-FAIXAS-DURACAO.
+           05 WS-FAIXA-CURTA.
+               10 WS-FAIXA-CURTA-QTDE    PIC 9(05) VALUE ZEROS.
+               10 WS-FAIXA-CURTA-SEG-TOT PIC 9(10) VALUE ZEROS.
+           05 WS-FAIXA-MEDIA.
+               10 WS-FAIXA-MEDIA-QTDE    PIC 9(05) VALUE ZEROS.
+               10 WS-FAIXA-MEDIA-SEG-TOT PIC 9(10) VALUE ZEROS.
+           05 WS-FAIXA-LONGA.
+               10 WS-FAIXA-LONGA-QTDE    PIC 9(05) VALUE ZEROS.
+               10 WS-FAIXA-LONGA-SEG-TOT PIC 9(10) VALUE ZEROS.
+
+       01 WS-FAIXA-VARS.
+           05 WS-FAIXA-MINUTOS       PIC 9(07) COMP VALUE ZERO.
+
+      * Campo de trabalho para conversao de valores numericos ao
+      * gravar o arquivo CSV
+       01 WS-CSV-CAMPO              PIC 9(10).
+
+      * Data e hora da execucao atual, usadas como run-id no
+      * historico de execucoes
+       01 WS-DATA-HORA-EXECUCAO.
+           05 WS-DATA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+           05 WS-HORA-EXECUCAO      PIC 9(08) VALUE ZEROS.
+           05 WS-HIST-STATUS        PIC X(02) VALUE SPACES.
+
+      * Linha de exibição das faixas de duracao
+       01 WS-LINHA-FAIXAS-CAB.
+           05 FILLER              PIC X(40) VALUE
+               'Distribuicao por Faixa de Duracao:'.
+
+       01 WS-LINHA-FAIXA-DET.
+           05 WS-FAIXA-DISPLAY-LABEL PIC X(20).
+           05 FILLER                PIC X(09) VALUE '  Qtde: '.
+           05 WS-FAIXA-DISPLAY-QTD  PIC ZZZZ9.
+           05 FILLER                PIC X(12) VALUE '  Minutos: '.
+           05 WS-FAIXA-DISPLAY-MIN  PIC ZZZZZZ9.
+
+      * Tabela para manter o ranking dos 10 videos mais longos
+       01 WS-TOP10-TABELA.
+           05 WS-TOP10-ENTRADA OCCURS 10 TIMES.
+               10 WS-TOP10-DURACAO  PIC 9(06) VALUE ZEROS.
+               10 WS-TOP10-TITULO   PIC X(100) VALUE SPACES.
+
+       01 WS-TOP10-VARS.
+           05 WS-TOP10-POS       PIC 9(02) COMP VALUE ZERO.
+           05 WS-TOP10-SUB       PIC 9(02) COMP VALUE ZERO.
+
+      * Tabela de subtotais por categoria/canal (codigo, qtde e
+      * segundos totais de cada categoria encontrada no lote)
+       01 WS-CATEGORIA-TABELA.
+           05 WS-CATEGORIA-QTDE-OCUP  PIC 9(02) COMP VALUE ZERO.
+           05 WS-CATEGORIA-ENTRADA OCCURS 20 TIMES
+                   INDEXED BY WS-CAT-IDX.
+               10 WS-CATEGORIA-CODIGO    PIC X(10) VALUE SPACES.
+               10 WS-CATEGORIA-QTDE      PIC 9(05) VALUE ZEROS.
+               10 WS-CATEGORIA-SEG-TOTAL PIC 9(10) VALUE ZEROS.
+
+       01 WS-CATEGORIA-VARS.
+           05 WS-CAT-MINUTOS     PIC 9(07) COMP VALUE ZERO.
+
+      * Linha de exibição dos subtotais por categoria
+       01 WS-LINHA-CATEGORIA-CAB.
+           05 FILLER              PIC X(40) VALUE
+               'Subtotais por Categoria:'.
+
+       01 WS-LINHA-CATEGORIA-DET.
+           05 WS-CAT-DISPLAY-COD  PIC X(10).
+           05 FILLER              PIC X(09) VALUE '  Qtde: '.
+           05 WS-CAT-DISPLAY-QTD  PIC ZZZZ9.
+           05 FILLER              PIC X(12) VALUE '  Minutos: '.
+           05 WS-CAT-DISPLAY-MIN  PIC ZZZZZZ9.
+
+      * Linha de exibição dos subtotais por fonte de entrada
+       01 WS-LINHA-FONTE-CAB.
+           05 FILLER              PIC X(40) VALUE
+               'Subtotais por Arquivo de Origem:'.
+
+       01 WS-LINHA-FONTE-DET.
+           05 WS-FONTE-DISPLAY-NOME PIC X(20).
+           05 FILLER                PIC X(09) VALUE '  Qtde: '.
+           05 WS-FONTE-DISPLAY-QTD  PIC ZZZZ9.
+           05 FILLER                PIC X(12) VALUE '  Minutos: '.
+           05 WS-FONTE-DISPLAY-MIN  PIC ZZZZZZ9.
 
       * Variáveis de exibição (para formatar a saída)
        01 WS-LINHA-1.
-           05 FILLER         PIC X(40) VALUE 
+           05 FILLER         PIC X(40) VALUE
                'Quantidade de Videos Encontrados: '.
            05 WS-DISPLAY-QTD PIC ZZZZ9.
 
        01 WS-LINHA-2.
-           05 FILLER         PIC X(40) VALUE 
+           05 FILLER         PIC X(40) VALUE
                'Minutos Totais de Video:          '.
            05 WS-DISPLAY-MIN PIC ZZZZZZ9.
            05 FILLER         PIC X(10) VALUE ' minutos'.
 
        01 WS-LINHA-3.
-           05 FILLER         PIC X(40) VALUE 
+           05 FILLER         PIC X(40) VALUE
                'Segundos Totais:                  '.
            05 WS-DISPLAY-SEG PIC ZZZZZZZZZ9.
-           
+
+      * Linha de exibição da duracao media por video, no formato
+      * MM:SS
+       01 WS-LINHA-MEDIA.
+           05 FILLER             PIC X(40) VALUE
+               'Duracao Media por Video:           '.
+           05 WS-DISPLAY-MEDIA-MIN PIC ZZZZ9.
+           05 FILLER             PIC X(01) VALUE ':'.
+           05 WS-DISPLAY-MEDIA-SEG PIC 9(02).
+           05 FILLER             PIC X(09) VALUE '  (mm:ss)'.
+
+       01 WS-LINHA-REJEITADOS.
+           05 FILLER         PIC X(40) VALUE
+               'Registros Rejeitados na Validacao: '.
+           05 WS-DISPLAY-REJ PIC ZZZZ9.
+
+      * Linhas de exibição do ranking top-10
+       01 WS-LINHA-TOP10-CAB.
+           05 FILLER              PIC X(40) VALUE
+               'Top 10 Videos Mais Longos:'.
+
+       01 WS-LINHA-TOP10-DET.
+           05 WS-TOP10-DISPLAY-POS  PIC Z9.
+           05 FILLER                PIC X(02) VALUE '. '.
+           05 WS-TOP10-DISPLAY-TIT  PIC X(60).
+           05 FILLER                PIC X(03) VALUE ' - '.
+           05 WS-TOP10-DISPLAY-DUR  PIC ZZZZZ9.
+           05 FILLER                PIC X(04) VALUE ' seg'.
+
        PROCEDURE DIVISION.
 
        0000-PRINCIPAL.
+           PERFORM 0500-CARREGA-FONTES.
            PERFORM 1000-INICIALIZA.
-           PERFORM 2000-PROCESSA-ARQUIVO
-               UNTIL FIM-DE-ARQUIVO.
+           IF WS-CHECKPT-RESTART-FONTE-IDX > ZEROS
+               MOVE WS-CHECKPT-RESTART-FONTE-IDX TO WS-FONTE-IDX-INICIAL
+           ELSE
+               MOVE 1 TO WS-FONTE-IDX-INICIAL
+           END-IF
+           PERFORM 2500-PROCESSA-FONTE
+               VARYING WS-FONTE-IDX FROM WS-FONTE-IDX-INICIAL BY 1
+               UNTIL WS-FONTE-IDX > WS-FONTE-QTDE-OCUP.
            PERFORM 3000-CALCULA-TOTAIS.
            PERFORM 4000-GRAVA-SAIDA.
+           PERFORM 4500-GRAVA-HISTORICO.
            PERFORM 9000-FINALIZA.
            STOP RUN.
 
+      *-----------------------------------------------------------------
+      * Monta a lista de fontes de entrada a processar a partir do
+      * arquivo de controle FONTES.TXT (uma fonte por linha). Quando
+      * FONTES.TXT nao existir, processa apenas RESULTADOS.TXT, como
+      * nas execucoes anteriores a este recurso.
+      *-----------------------------------------------------------------
+       0500-CARREGA-FONTES.
+           OPEN INPUT FONTES-CTL
+           IF WS-FONTES-CTL-STATUS = '00'
+               PERFORM 0510-LE-LINHA-FONTE
+                   UNTIL WS-FONTES-CTL-FIM
+               CLOSE FONTES-CTL
+           ELSE
+               MOVE 1 TO WS-FONTE-QTDE-OCUP
+               MOVE 'RESULTADOS.TXT' TO WS-FONTE-NOME (1)
+           END-IF.
+
+       0510-LE-LINHA-FONTE.
+           READ FONTES-CTL
+               AT END MOVE 'S' TO WS-FONTES-CTL-FIM-FLAG
+           END-READ
+           IF NOT WS-FONTES-CTL-FIM
+               IF WS-FONTE-QTDE-OCUP < 50
+                   ADD 1 TO WS-FONTE-QTDE-OCUP
+                   MOVE FONTES-REGISTRO TO
+                       WS-FONTE-NOME (WS-FONTE-QTDE-OCUP)
+               ELSE
+                   DISPLAY 'ANALISA-VIDEOS: FONTES.TXT EXCEDE O '
+                       'LIMITE DE 50 FONTES - LINHA IGNORADA: '
+                       FONTES-REGISTRO
+               END-IF
+           END-IF.
+
        1000-INICIALIZA.
+           PERFORM 1100-LE-CHECKPOINT-ANTERIOR
+           OPEN OUTPUT DADOS-OUT
+           OPEN OUTPUT REJ-OUT
+           OPEN OUTPUT CHECKPT-FILE
+           OPEN OUTPUT CSV-OUT
+           OPEN EXTEND HIST-OUT
+           IF WS-HIST-STATUS = '35'
+               OPEN OUTPUT HIST-OUT
+           END-IF
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-EXECUCAO FROM TIME
+           IF WS-CHECKPT-RESTART-CONT > ZEROS
+               DISPLAY 'ANALISA-VIDEOS: CHECKPOINT ANTERIOR ENCONTRADO'
+                   ' NA FONTE ' WS-CHECKPT-RESTART-FONTE-IDX
+                   ', REGISTRO ' WS-CHECKPT-RESTART-CONT
+               DISPLAY 'ANALISA-VIDEOS: ACUMULADORES RESTAURADOS - '
+                   'RETOMANDO A PARTIR DO PROXIMO REGISTRO'
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Le o ultimo checkpoint gravado por uma execucao anterior, se
+      * existir, para saber em que fonte e a partir de que registro
+      * retomar o processamento, e restaura os acumuladores (totais,
+      * top-10, categorias, faixas e subtotais por fonte) gravados
+      * naquele ponto, para que o restart possa pular os registros ja
+      * contabilizados sem perder a contribuicao deles.
+      *-----------------------------------------------------------------
+       1100-LE-CHECKPOINT-ANTERIOR.
+           OPEN INPUT CHECKPT-FILE
+           IF WS-CHECKPT-STATUS = '00'
+               PERFORM 1110-LE-LINHA-CHECKPOINT
+                   UNTIL WS-CHECKPT-FIM
+               CLOSE CHECKPT-FILE
+           END-IF.
+
+       1110-LE-LINHA-CHECKPOINT.
+           READ CHECKPT-FILE
+               AT END MOVE 'S' TO WS-CHECKPT-FIM-FLAG
+           END-READ
+           IF NOT WS-CHECKPT-FIM
+               MOVE CHECKPT-CONTADOR TO WS-CHECKPT-RESTART-CONT
+               MOVE CHECKPT-FONTE-IDX TO WS-CHECKPT-RESTART-FONTE-IDX
+               PERFORM 1120-RESTAURA-ACUMULADORES
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Copia os acumuladores gravados na linha de checkpoint corrente
+      * para as tabelas e totais de WORKING-STORAGE. Os nomes das
+      * fontes (WS-FONTE-NOME) NAO sao restaurados aqui - eles vem
+      * sempre da leitura atual de FONTES.TXT em 0500-CARREGA-FONTES,
+      * para que um FONTES.TXT corrigido entre uma execucao e outra
+      * (por exemplo, apos remover uma fonte com nome invalido) nao
+      * seja sobrescrito por uma lista de nomes de uma execucao
+      * anterior.
+      *-----------------------------------------------------------------
+       1120-RESTAURA-ACUMULADORES.
+           MOVE CHECKPT-QTDE-VIDEOS TO WS-QUANTIDADE-VIDEOS
+           MOVE CHECKPT-SEG-TOTAL TO WS-DURACAO-SEGUNDOS-TOTAL
+           MOVE CHECKPT-QTDE-REJEITADOS TO WS-QTDE-REJEITADOS
+           MOVE CHECKPT-CAT-QTDE-OCUP TO WS-CATEGORIA-QTDE-OCUP
+           MOVE CHECKPT-FAIXA-CURTA-QTDE TO WS-FAIXA-CURTA-QTDE
+           MOVE CHECKPT-FAIXA-CURTA-SEG TO WS-FAIXA-CURTA-SEG-TOT
+           MOVE CHECKPT-FAIXA-MEDIA-QTDE TO WS-FAIXA-MEDIA-QTDE
+           MOVE CHECKPT-FAIXA-MEDIA-SEG TO WS-FAIXA-MEDIA-SEG-TOT
+           MOVE CHECKPT-FAIXA-LONGA-QTDE TO WS-FAIXA-LONGA-QTDE
+           MOVE CHECKPT-FAIXA-LONGA-SEG TO WS-FAIXA-LONGA-SEG-TOT
+           PERFORM 1121-RESTAURA-TOP10
+               VARYING WS-TOP10-SUB FROM 1 BY 1
+               UNTIL WS-TOP10-SUB > 10
+           PERFORM 1122-RESTAURA-CATEGORIA
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > 20
+           PERFORM 1123-RESTAURA-FONTE
+               VARYING WS-FONTE-IDX FROM 1 BY 1
+               UNTIL WS-FONTE-IDX > 50
+           MOVE ZERO TO WS-FONTE-IDX.
+
+       1121-RESTAURA-TOP10.
+           MOVE CHECKPT-TOP10-DURACAO (WS-TOP10-SUB) TO
+               WS-TOP10-DURACAO (WS-TOP10-SUB)
+           MOVE CHECKPT-TOP10-TITULO (WS-TOP10-SUB) TO
+               WS-TOP10-TITULO (WS-TOP10-SUB).
+
+       1122-RESTAURA-CATEGORIA.
+           MOVE CHECKPT-CAT-CODIGO (WS-CAT-IDX) TO
+               WS-CATEGORIA-CODIGO (WS-CAT-IDX)
+           MOVE CHECKPT-CAT-QTDE (WS-CAT-IDX) TO
+               WS-CATEGORIA-QTDE (WS-CAT-IDX)
+           MOVE CHECKPT-CAT-SEG (WS-CAT-IDX) TO
+               WS-CATEGORIA-SEG-TOTAL (WS-CAT-IDX).
+
+       1123-RESTAURA-FONTE.
+           MOVE CHECKPT-FONTE-QTDE (WS-FONTE-IDX) TO
+               WS-FONTE-QTDE (WS-FONTE-IDX)
+           MOVE CHECKPT-FONTE-SEG (WS-FONTE-IDX) TO
+               WS-FONTE-SEG-TOTAL (WS-FONTE-IDX).
+
+      *-----------------------------------------------------------------
+      * Processa uma fonte de entrada por completo: abre o arquivo
+      * correspondente, le e contabiliza cada registro e fecha o
+      * arquivo ao final. Fontes anteriores a WS-FONTE-IDX-INICIAL ja
+      * tiveram seus subtotais restaurados em 1120-RESTAURA-ACUMULADORES
+      * e nao sao reabertas. Na fonte em que a execucao anterior
+      * parou, os registros ja contabilizados (WS-CHECKPT-RESTART-CONT)
+      * sao pulados sem serem recontados antes de retomar a validacao
+      * e acumulacao normal a partir do registro seguinte.
+      *-----------------------------------------------------------------
+       2500-PROCESSA-FONTE.
+           MOVE WS-FONTE-NOME (WS-FONTE-IDX) TO WS-NOME-ARQUIVO-ENTRADA
+           MOVE 'N' TO WS-FIM-DE-ARQUIVO-FLAG
+           MOVE ZEROS TO WS-TOTAL-LIDOS
            OPEN INPUT DADOS-IN
-           OPEN OUTPUT DADOS-OUT.
+           IF WS-DADOS-IN-STATUS NOT = '00'
+               DISPLAY 'ANALISA-VIDEOS: FONTE INDISPONIVEL (STATUS '
+                   WS-DADOS-IN-STATUS '): ' WS-NOME-ARQUIVO-ENTRADA
+           ELSE
+               IF WS-FONTE-IDX = WS-CHECKPT-RESTART-FONTE-IDX
+                   AND WS-CHECKPT-RESTART-CONT > ZEROS
+                   PERFORM 2510-PULA-REGISTROS-PROCESSADOS
+               END-IF
+               IF NOT FIM-DE-ARQUIVO
+                   READ DADOS-IN
+                       AT END MOVE 'S' TO WS-FIM-DE-ARQUIVO-FLAG
+                   END-READ
+               END-IF
+               PERFORM 2000-PROCESSA-ARQUIVO
+                   UNTIL FIM-DE-ARQUIVO
+               CLOSE DADOS-IN
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Avanca a leitura ate o registro seguinte ao ultimo ja
+      * contabilizado por uma execucao anterior, sem recontabiliza-lo
+      * (sua contribuicao ja esta nos acumuladores restaurados).
+      *-----------------------------------------------------------------
+       2510-PULA-REGISTROS-PROCESSADOS.
+           MOVE WS-CHECKPT-RESTART-CONT TO WS-TOTAL-LIDOS
+           PERFORM 2511-LE-E-DESCARTA
+               VARYING WS-CHECKPT-SKIP-CONT FROM 1 BY 1
+               UNTIL WS-CHECKPT-SKIP-CONT > WS-CHECKPT-RESTART-CONT
+                   OR FIM-DE-ARQUIVO.
+
+       2511-LE-E-DESCARTA.
            READ DADOS-IN
                AT END MOVE 'S' TO WS-FIM-DE-ARQUIVO-FLAG
            END-READ.
 
        2000-PROCESSA-ARQUIVO.
            IF NOT FIM-DE-ARQUIVO
-               ADD 1 TO WS-QUANTIDADE-VIDEOS
-               ADD DADOS-DURACAO-SEGUNDOS TO WS-DURACAO-SEGUNDOS-TOTAL
+               ADD 1 TO WS-TOTAL-LIDOS
+               PERFORM 2050-VALIDA-REGISTRO
+               IF REGISTRO-VALIDO
+                   ADD 1 TO WS-QUANTIDADE-VIDEOS
+                   ADD DADOS-DURACAO-SEGUNDOS TO
+                       WS-DURACAO-SEGUNDOS-TOTAL
+                   ADD 1 TO WS-FONTE-QTDE (WS-FONTE-IDX)
+                   ADD DADOS-DURACAO-SEGUNDOS TO
+                       WS-FONTE-SEG-TOTAL (WS-FONTE-IDX)
+                   PERFORM 2100-ATUALIZA-TOP10
+                   PERFORM 2200-ATUALIZA-CATEGORIA
+                   PERFORM 2300-CLASSIFICA-DURACAO
+               ELSE
+                   PERFORM 2060-GRAVA-REJEITADO
+               END-IF
+               DIVIDE WS-TOTAL-LIDOS BY WS-CHECKPT-INTERVALO
+                   GIVING WS-CHECKPT-DIV
+                   REMAINDER WS-CHECKPT-REM
+               IF WS-CHECKPT-REM = ZERO
+                   PERFORM 2070-GRAVA-CHECKPOINT
+               END-IF
                READ DADOS-IN
                    AT END MOVE 'S' TO WS-FIM-DE-ARQUIVO-FLAG
                END-READ
            END-IF.
 
+      *-----------------------------------------------------------------
+      * Grava a fonte e a quantidade de registros ja lidos nela, junto
+      * com uma copia completa dos acumuladores correntes, em
+      * CHECKPT.TXT, de forma que um restart possa pular os registros
+      * ja contabilizados sem perder a contribuicao deles nos totais.
+      *-----------------------------------------------------------------
+       2070-GRAVA-CHECKPOINT.
+           MOVE WS-FONTE-IDX TO CHECKPT-FONTE-IDX
+           MOVE WS-TOTAL-LIDOS TO CHECKPT-CONTADOR
+           MOVE WS-QUANTIDADE-VIDEOS TO CHECKPT-QTDE-VIDEOS
+           MOVE WS-DURACAO-SEGUNDOS-TOTAL TO CHECKPT-SEG-TOTAL
+           MOVE WS-QTDE-REJEITADOS TO CHECKPT-QTDE-REJEITADOS
+           MOVE WS-CATEGORIA-QTDE-OCUP TO CHECKPT-CAT-QTDE-OCUP
+           MOVE WS-FAIXA-CURTA-QTDE TO CHECKPT-FAIXA-CURTA-QTDE
+           MOVE WS-FAIXA-CURTA-SEG-TOT TO CHECKPT-FAIXA-CURTA-SEG
+           MOVE WS-FAIXA-MEDIA-QTDE TO CHECKPT-FAIXA-MEDIA-QTDE
+           MOVE WS-FAIXA-MEDIA-SEG-TOT TO CHECKPT-FAIXA-MEDIA-SEG
+           MOVE WS-FAIXA-LONGA-QTDE TO CHECKPT-FAIXA-LONGA-QTDE
+           MOVE WS-FAIXA-LONGA-SEG-TOT TO CHECKPT-FAIXA-LONGA-SEG
+           PERFORM 2071-GRAVA-CHECKPOINT-TOP10
+               VARYING WS-TOP10-SUB FROM 1 BY 1
+               UNTIL WS-TOP10-SUB > 10
+           PERFORM 2072-GRAVA-CHECKPOINT-CATEGORIA
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > 20
+           PERFORM 2073-GRAVA-CHECKPOINT-FONTE
+               VARYING WS-CHECKPT-SALVA-IDX FROM 1 BY 1
+               UNTIL WS-CHECKPT-SALVA-IDX > 50
+           WRITE CHECKPT-REGISTRO.
+
+       2071-GRAVA-CHECKPOINT-TOP10.
+           MOVE WS-TOP10-DURACAO (WS-TOP10-SUB) TO
+               CHECKPT-TOP10-DURACAO (WS-TOP10-SUB)
+           MOVE WS-TOP10-TITULO (WS-TOP10-SUB) TO
+               CHECKPT-TOP10-TITULO (WS-TOP10-SUB).
+
+       2072-GRAVA-CHECKPOINT-CATEGORIA.
+           MOVE WS-CATEGORIA-CODIGO (WS-CAT-IDX) TO
+               CHECKPT-CAT-CODIGO (WS-CAT-IDX)
+           MOVE WS-CATEGORIA-QTDE (WS-CAT-IDX) TO
+               CHECKPT-CAT-QTDE (WS-CAT-IDX)
+           MOVE WS-CATEGORIA-SEG-TOTAL (WS-CAT-IDX) TO
+               CHECKPT-CAT-SEG (WS-CAT-IDX).
+
+       2073-GRAVA-CHECKPOINT-FONTE.
+           MOVE WS-FONTE-QTDE (WS-CHECKPT-SALVA-IDX) TO
+               CHECKPT-FONTE-QTDE (WS-CHECKPT-SALVA-IDX)
+           MOVE WS-FONTE-SEG-TOTAL (WS-CHECKPT-SALVA-IDX) TO
+               CHECKPT-FONTE-SEG (WS-CHECKPT-SALVA-IDX).
+
+      *-----------------------------------------------------------------
+      * Valida o registro corrente. Um registro e considerado invalido
+      * quando a duracao vier zerada, o titulo vier em branco ou a
+      * categoria vier em branco (categoria em branco nao pode seguir
+      * para 2200-ATUALIZA-CATEGORIA: ela casaria com a primeira
+      * entrada ainda nao utilizada da tabela de categorias, que tem
+      * WS-CATEGORIA-CODIGO = SPACES como valor inicial, corrompendo
+      * os subtotais daquela posicao da tabela). Os motivos aplicaveis
+      * sao concatenados em WS-MOTIVO-REJEICAO, separados por ' / '.
+      *-----------------------------------------------------------------
+       2050-VALIDA-REGISTRO.
+           MOVE 'S' TO WS-REGISTRO-VALIDO-FLAG
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           MOVE 1 TO WS-MOTIVO-PTR
+           IF DADOS-DURACAO-SEGUNDOS = ZEROS
+               MOVE 'N' TO WS-REGISTRO-VALIDO-FLAG
+               PERFORM 2051-ACRESCENTA-SEPARADOR
+               STRING 'DURACAO ZERADA' DELIMITED BY SIZE
+                   INTO WS-MOTIVO-REJEICAO
+                   WITH POINTER WS-MOTIVO-PTR
+           END-IF
+           IF DADOS-TITULO = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO-FLAG
+               PERFORM 2051-ACRESCENTA-SEPARADOR
+               STRING 'TITULO EM BRANCO' DELIMITED BY SIZE
+                   INTO WS-MOTIVO-REJEICAO
+                   WITH POINTER WS-MOTIVO-PTR
+           END-IF
+           IF DADOS-CATEGORIA = SPACES
+               MOVE 'N' TO WS-REGISTRO-VALIDO-FLAG
+               PERFORM 2051-ACRESCENTA-SEPARADOR
+               STRING 'CATEGORIA EM BRANCO' DELIMITED BY SIZE
+                   INTO WS-MOTIVO-REJEICAO
+                   WITH POINTER WS-MOTIVO-PTR
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Acrescenta o separador ' / ' em WS-MOTIVO-REJEICAO antes de um
+      * novo motivo, exceto quando ainda nao ha motivo algum gravado.
+      *-----------------------------------------------------------------
+       2051-ACRESCENTA-SEPARADOR.
+           IF WS-MOTIVO-PTR > 1
+               STRING ' / ' DELIMITED BY SIZE
+                   INTO WS-MOTIVO-REJEICAO
+                   WITH POINTER WS-MOTIVO-PTR
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Grava o registro invalido em REJEITADOS.TXT junto com o codigo
+      * (motivo) da rejeicao e contabiliza o total de rejeitados.
+      *-----------------------------------------------------------------
+       2060-GRAVA-REJEITADO.
+           ADD 1 TO WS-QTDE-REJEITADOS
+           MOVE SPACES TO REJ-REGISTRO
+           MOVE DADOS-DURACAO-SEGUNDOS TO REJ-DURACAO
+           MOVE DADOS-CATEGORIA TO REJ-CATEGORIA
+           MOVE DADOS-TITULO TO REJ-TITULO
+           MOVE WS-MOTIVO-REJEICAO TO REJ-MOTIVO
+           WRITE REJ-REGISTRO.
+
+      *-----------------------------------------------------------------
+      * Insere o registro corrente no ranking dos 10 videos mais
+      * longos, deslocando as posicoes inferiores quando necessario.
+      *-----------------------------------------------------------------
+       2100-ATUALIZA-TOP10.
+           IF DADOS-DURACAO-SEGUNDOS > WS-TOP10-DURACAO (10)
+               MOVE 10 TO WS-TOP10-POS
+               PERFORM 2110-DESLOCA-TOP10
+                   VARYING WS-TOP10-POS FROM 10 BY -1
+                   UNTIL WS-TOP10-POS = 1 OR
+                       DADOS-DURACAO-SEGUNDOS <=
+                           WS-TOP10-DURACAO (WS-TOP10-POS - 1)
+               MOVE DADOS-DURACAO-SEGUNDOS TO
+                   WS-TOP10-DURACAO (WS-TOP10-POS)
+               MOVE DADOS-TITULO TO WS-TOP10-TITULO (WS-TOP10-POS)
+           END-IF.
+
+       2110-DESLOCA-TOP10.
+           MOVE WS-TOP10-DURACAO (WS-TOP10-POS - 1) TO
+               WS-TOP10-DURACAO (WS-TOP10-POS)
+           MOVE WS-TOP10-TITULO (WS-TOP10-POS - 1) TO
+               WS-TOP10-TITULO (WS-TOP10-POS).
+
+      *-----------------------------------------------------------------
+      * Localiza (ou cria) a entrada da categoria do registro corrente
+      * na tabela de subtotais e acumula quantidade e duracao.
+      *-----------------------------------------------------------------
+       2200-ATUALIZA-CATEGORIA.
+           SET WS-CAT-IDX TO 1
+           SEARCH WS-CATEGORIA-ENTRADA
+               AT END
+                   PERFORM 2210-NOVA-CATEGORIA
+               WHEN WS-CATEGORIA-CODIGO (WS-CAT-IDX) = DADOS-CATEGORIA
+                   CONTINUE
+           END-SEARCH
+           ADD 1 TO WS-CATEGORIA-QTDE (WS-CAT-IDX)
+           ADD DADOS-DURACAO-SEGUNDOS TO
+               WS-CATEGORIA-SEG-TOTAL (WS-CAT-IDX).
+
+      *-----------------------------------------------------------------
+      * Abre uma nova entrada na tabela de categorias quando o codigo
+      * do registro corrente ainda nao foi encontrado. As primeiras 19
+      * categorias distintas ganham entrada propria; a 20a entrada e
+      * reservada como bucket "OUTRAS" para acumular, sem corromper
+      * nenhuma categoria real, qualquer codigo alem desse limite.
+      *-----------------------------------------------------------------
+       2210-NOVA-CATEGORIA.
+           IF WS-CATEGORIA-QTDE-OCUP < 19
+               ADD 1 TO WS-CATEGORIA-QTDE-OCUP
+               SET WS-CAT-IDX TO WS-CATEGORIA-QTDE-OCUP
+               MOVE DADOS-CATEGORIA TO WS-CATEGORIA-CODIGO (WS-CAT-IDX)
+           ELSE
+               IF WS-CATEGORIA-QTDE-OCUP < 20
+                   ADD 1 TO WS-CATEGORIA-QTDE-OCUP
+                   SET WS-CAT-IDX TO WS-CATEGORIA-QTDE-OCUP
+                   MOVE 'OUTRAS' TO
+                       WS-CATEGORIA-CODIGO (WS-CAT-IDX)
+               ELSE
+                   SET WS-CAT-IDX TO 20
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Classifica o video corrente em uma das tres faixas de duracao
+      * (curto: ate 299 segundos, medio: 300 a 3600, longo: acima de
+      * 3600) e acumula a quantidade e a duracao da faixa.
+      *-----------------------------------------------------------------
+       2300-CLASSIFICA-DURACAO.
+           IF DADOS-DURACAO-SEGUNDOS < 300
+               ADD 1 TO WS-FAIXA-CURTA-QTDE
+               ADD DADOS-DURACAO-SEGUNDOS TO WS-FAIXA-CURTA-SEG-TOT
+           ELSE
+               IF DADOS-DURACAO-SEGUNDOS <= 3600
+                   ADD 1 TO WS-FAIXA-MEDIA-QTDE
+                   ADD DADOS-DURACAO-SEGUNDOS TO WS-FAIXA-MEDIA-SEG-TOT
+               ELSE
+                   ADD 1 TO WS-FAIXA-LONGA-QTDE
+                   ADD DADOS-DURACAO-SEGUNDOS TO WS-FAIXA-LONGA-SEG-TOT
+               END-IF
+           END-IF.
+
        3000-CALCULA-TOTAIS.
            IF WS-DURACAO-SEGUNDOS-TOTAL IS NOT EQUAL TO ZEROS
                DIVIDE WS-DURACAO-SEGUNDOS-TOTAL BY 60
                    GIVING WS-DURACAO-MINUTOS-TOTAL
                    REMAINDER WS-DURACAO-RESTO-SEGUNDOS
+           END-IF
+           IF WS-QUANTIDADE-VIDEOS IS NOT EQUAL TO ZEROS
+               DIVIDE WS-DURACAO-SEGUNDOS-TOTAL BY WS-QUANTIDADE-VIDEOS
+                   GIVING WS-DURACAO-MEDIA-SEGUNDOS
+               DIVIDE WS-DURACAO-MEDIA-SEGUNDOS BY 60
+                   GIVING WS-MEDIA-MINUTOS
+                   REMAINDER WS-MEDIA-SEGUNDOS
            END-IF.
 
        4000-GRAVA-SAIDA.
-      * Move os totais calculados para as variaveis de exibicao formatadas
+      * Move os totais calculados para as variaveis de exibicao
            MOVE WS-QUANTIDADE-VIDEOS TO WS-DISPLAY-QTD
            MOVE WS-DURACAO-MINUTOS-TOTAL TO WS-DISPLAY-MIN
            MOVE WS-DURACAO-SEGUNDOS-TOTAL TO WS-DISPLAY-SEG
+           MOVE WS-MEDIA-MINUTOS TO WS-DISPLAY-MEDIA-MIN
+           MOVE WS-MEDIA-SEGUNDOS TO WS-DISPLAY-MEDIA-SEG
 
       * Grava as linhas no arquivo de SAIDA
            MOVE WS-LINHA-1 TO DADOS-ANALISE
            WRITE DADOS-ANALISE
-           
+
            MOVE WS-LINHA-2 TO DADOS-ANALISE
            WRITE DADOS-ANALISE
 
            MOVE WS-LINHA-3 TO DADOS-ANALISE
            WRITE DADOS-ANALISE
 
+           MOVE WS-LINHA-MEDIA TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           MOVE WS-QTDE-REJEITADOS TO WS-DISPLAY-REJ
+           MOVE WS-LINHA-REJEITADOS TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
       * Adiciona o resto dos segundos
            MOVE SPACES TO DADOS-ANALISE
-           STRING "   (" WS-DURACAO-RESTO-SEGUNDOS " segundos restantes)" 
-               DELIMITED BY SIZE INTO DADOS-ANALISE
+           STRING "   (" DELIMITED BY SIZE
+                   WS-DURACAO-RESTO-SEGUNDOS DELIMITED BY SIZE
+                   " segundos restantes)" DELIMITED BY SIZE
+               INTO DADOS-ANALISE
            END-STRING
+           WRITE DADOS-ANALISE
+
+           MOVE SPACES TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4100-GRAVA-TOP10.
+
+           MOVE SPACES TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4200-GRAVA-CATEGORIAS.
+
+           MOVE SPACES TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4300-GRAVA-FAIXAS.
+
+           MOVE SPACES TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4600-GRAVA-FONTES.
+
+           PERFORM 4400-GRAVA-CSV.
+
+      *-----------------------------------------------------------------
+      * Grava o ranking dos 10 videos mais longos do lote processado.
+      *-----------------------------------------------------------------
+       4100-GRAVA-TOP10.
+           MOVE WS-LINHA-TOP10-CAB TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4110-GRAVA-TOP10-LINHA
+               VARYING WS-TOP10-SUB FROM 1 BY 1
+               UNTIL WS-TOP10-SUB > 10.
+
+       4110-GRAVA-TOP10-LINHA.
+           IF WS-TOP10-DURACAO (WS-TOP10-SUB) > ZEROS
+               MOVE WS-TOP10-SUB TO WS-TOP10-DISPLAY-POS
+               MOVE WS-TOP10-TITULO (WS-TOP10-SUB) TO
+                   WS-TOP10-DISPLAY-TIT
+               MOVE WS-TOP10-DURACAO (WS-TOP10-SUB) TO
+                   WS-TOP10-DISPLAY-DUR
+               MOVE WS-LINHA-TOP10-DET TO DADOS-ANALISE
+               WRITE DADOS-ANALISE
+           END-IF.
+
+      *-----------------------------------------------------------------
+      * Grava um subtotal (quantidade e minutos) para cada categoria
+      * encontrada no lote processado.
+      *-----------------------------------------------------------------
+       4200-GRAVA-CATEGORIAS.
+           MOVE WS-LINHA-CATEGORIA-CAB TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4210-GRAVA-CATEGORIA-LINHA
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORIA-QTDE-OCUP.
+
+       4210-GRAVA-CATEGORIA-LINHA.
+           DIVIDE WS-CATEGORIA-SEG-TOTAL (WS-CAT-IDX) BY 60
+               GIVING WS-CAT-MINUTOS
+           MOVE WS-CATEGORIA-CODIGO (WS-CAT-IDX) TO WS-CAT-DISPLAY-COD
+           MOVE WS-CATEGORIA-QTDE (WS-CAT-IDX) TO WS-CAT-DISPLAY-QTD
+           MOVE WS-CAT-MINUTOS TO WS-CAT-DISPLAY-MIN
+           MOVE WS-LINHA-CATEGORIA-DET TO DADOS-ANALISE
+           WRITE DADOS-ANALISE.
+
+      *-----------------------------------------------------------------
+      * Grava a quantidade e os minutos totais de cada faixa de
+      * duracao (curtos, medios e longos) no relatorio.
+      *-----------------------------------------------------------------
+       4300-GRAVA-FAIXAS.
+           MOVE WS-LINHA-FAIXAS-CAB TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           DIVIDE WS-FAIXA-CURTA-SEG-TOT BY 60 GIVING WS-FAIXA-MINUTOS
+           MOVE 'Curtos (< 5 min)' TO WS-FAIXA-DISPLAY-LABEL
+           MOVE WS-FAIXA-CURTA-QTDE TO WS-FAIXA-DISPLAY-QTD
+           MOVE WS-FAIXA-MINUTOS TO WS-FAIXA-DISPLAY-MIN
+           MOVE WS-LINHA-FAIXA-DET TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           DIVIDE WS-FAIXA-MEDIA-SEG-TOT BY 60 GIVING WS-FAIXA-MINUTOS
+           MOVE 'Medios (5-60 min)' TO WS-FAIXA-DISPLAY-LABEL
+           MOVE WS-FAIXA-MEDIA-QTDE TO WS-FAIXA-DISPLAY-QTD
+           MOVE WS-FAIXA-MINUTOS TO WS-FAIXA-DISPLAY-MIN
+           MOVE WS-LINHA-FAIXA-DET TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           DIVIDE WS-FAIXA-LONGA-SEG-TOT BY 60 GIVING WS-FAIXA-MINUTOS
+           MOVE 'Longos (> 60 min)' TO WS-FAIXA-DISPLAY-LABEL
+           MOVE WS-FAIXA-LONGA-QTDE TO WS-FAIXA-DISPLAY-QTD
+           MOVE WS-FAIXA-MINUTOS TO WS-FAIXA-DISPLAY-MIN
+           MOVE WS-LINHA-FAIXA-DET TO DADOS-ANALISE
            WRITE DADOS-ANALISE.
 
+      *-----------------------------------------------------------------
+      * Grava a quantidade e os minutos totais apurados em cada fonte
+      * de entrada processada no lote.
+      *-----------------------------------------------------------------
+       4600-GRAVA-FONTES.
+           MOVE WS-LINHA-FONTE-CAB TO DADOS-ANALISE
+           WRITE DADOS-ANALISE
+
+           PERFORM 4610-GRAVA-FONTE-LINHA
+               VARYING WS-FONTE-IDX FROM 1 BY 1
+               UNTIL WS-FONTE-IDX > WS-FONTE-QTDE-OCUP.
+
+       4610-GRAVA-FONTE-LINHA.
+           DIVIDE WS-FONTE-SEG-TOTAL (WS-FONTE-IDX) BY 60
+               GIVING WS-FONTE-MINUTOS
+           MOVE WS-FONTE-NOME (WS-FONTE-IDX) TO WS-FONTE-DISPLAY-NOME
+           MOVE WS-FONTE-QTDE (WS-FONTE-IDX) TO WS-FONTE-DISPLAY-QTD
+           MOVE WS-FONTE-MINUTOS TO WS-FONTE-DISPLAY-MIN
+           MOVE WS-LINHA-FONTE-DET TO DADOS-ANALISE
+           WRITE DADOS-ANALISE.
+
+      *-----------------------------------------------------------------
+      * Grava o arquivo ANALISE.CSV com os mesmos indicadores de
+      * ANALISE.TXT, uma metrica por linha, no formato NOME,VALOR.
+      *-----------------------------------------------------------------
+       4400-GRAVA-CSV.
+           MOVE 'METRICA,VALOR' TO CSV-LINHA
+           WRITE CSV-LINHA
+
+           MOVE WS-QUANTIDADE-VIDEOS TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'QUANTIDADE_VIDEOS,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-DURACAO-MINUTOS-TOTAL TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'MINUTOS_TOTAIS,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-DURACAO-SEGUNDOS-TOTAL TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'SEGUNDOS_TOTAIS,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-DURACAO-MEDIA-SEGUNDOS TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'MEDIA_SEGUNDOS_POR_VIDEO,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-QTDE-REJEITADOS TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'REGISTROS_REJEITADOS,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-FAIXA-CURTA-QTDE TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'FAIXA_CURTA_QTDE,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-FAIXA-MEDIA-QTDE TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'FAIXA_MEDIA_QTDE,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           MOVE WS-FAIXA-LONGA-QTDE TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'FAIXA_LONGA_QTDE,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA
+
+           PERFORM 4410-GRAVA-CSV-CATEGORIA
+               VARYING WS-CAT-IDX FROM 1 BY 1
+               UNTIL WS-CAT-IDX > WS-CATEGORIA-QTDE-OCUP.
+
+      *-----------------------------------------------------------------
+      * Grava a quantidade de videos de uma categoria como mais uma
+      * linha de metrica no arquivo CSV.
+      *-----------------------------------------------------------------
+       4410-GRAVA-CSV-CATEGORIA.
+           MOVE WS-CATEGORIA-QTDE (WS-CAT-IDX) TO WS-CSV-CAMPO
+           MOVE SPACES TO CSV-LINHA
+           STRING 'CATEGORIA_' DELIMITED BY SIZE
+                   WS-CATEGORIA-CODIGO (WS-CAT-IDX) DELIMITED BY SPACE
+                   '_QTDE,' DELIMITED BY SIZE
+                   WS-CSV-CAMPO DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING
+           WRITE CSV-LINHA.
+
+      *-----------------------------------------------------------------
+      * Acrescenta uma linha ao historico de execucoes (HISTORICO.TXT)
+      * com a data/hora da execucao e os totais do lote, preservando
+      * as linhas gravadas pelas execucoes anteriores.
+      *-----------------------------------------------------------------
+       4500-GRAVA-HISTORICO.
+           MOVE SPACES TO HIST-REGISTRO
+           MOVE WS-DATA-EXECUCAO TO HIST-DATA-EXECUCAO
+           MOVE WS-HORA-EXECUCAO TO HIST-RUN-ID
+           MOVE WS-QUANTIDADE-VIDEOS TO HIST-QTDE-VIDEOS
+           MOVE WS-DURACAO-SEGUNDOS-TOTAL TO HIST-SEG-TOTAL
+           WRITE HIST-REGISTRO.
+
+      *-----------------------------------------------------------------
+      * Encerra os arquivos. Como o processamento chegou ao fim do
+      * arquivo de entrada com sucesso, grava um checkpoint zerado
+      * para que a proxima execucao comece do inicio.
+      *-----------------------------------------------------------------
        9000-FINALIZA.
-           CLOSE DADOS-IN
-           CLOSE DADOS-OUT.
\ No newline at end of file
+           MOVE ZEROS TO CHECKPT-REGISTRO
+           WRITE CHECKPT-REGISTRO
+           CLOSE DADOS-OUT
+           CLOSE REJ-OUT
+           CLOSE CHECKPT-FILE
+           CLOSE CSV-OUT
+           CLOSE HIST-OUT.
